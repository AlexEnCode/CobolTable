@@ -29,6 +29,28 @@
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS REC-ASSU-STATUS2.
 
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO
+           'assurances-checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO
+           'assurances-restart.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT ANOMALIES ASSIGN TO 'anomalies-assurances.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-ANOM-STATUS.
+
+           SELECT CSV-RAPPORT ASSIGN TO 'rapport-assurances.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD REC-ASSU 
@@ -55,19 +77,126 @@
            RECORD CONTAINS 125 CHARACTERS
            RECORDING MODE IS F.
 
-       01 FILE-REC-ASSUPART2.           
+       01 FILE-REC-ASSUPART2.
         02 FIELD-REC-ASSUPART2        PIC X(125).
 
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 21 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 CHECKPOINT-RECORD.
+           02 CKPT-STAGE           PIC X(5).
+           02 FILLER               PIC X.
+           02 CKPT-TIMING          PIC 9(3).
+           02 FILLER               PIC X.
+           02 CKPT-ACTUAL-ASSU     PIC 9(3).
+           02 FILLER               PIC X.
+           02 CKPT-ACTUAL-PART1    PIC 9(3).
+           02 FILLER               PIC X.
+           02 CKPT-ACTUAL-PART2    PIC 9(3).
+
+       FD RESTART-FILE
+           RECORD CONTAINS 129 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 RESTART-RECORD.
+           02 CKPT-ENTRY-NUM       PIC 9(3).
+           02 FILLER               PIC X.
+           02 CKPT-ENTRY-DATA      PIC X(125).
+
+       FD ANOMALIES
+           RECORD CONTAINS 68 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 ANOMALY-RECORD.
+           02 ANOM-SOURCE          PIC X(15).
+           02 ANOM-TIMING          PIC 9(3).
+           02 FILLER               PIC X.
+           02 ANOM-ID              PIC A(8).
+           02 FILLER               PIC X.
+           02 ANOM-CONTRAT         PIC X(14).
+           02 FILLER               PIC X(26).
+
+       FD CSV-RAPPORT
+           RECORD CONTAINS 150 CHARACTERS
+           RECORDING MODE IS V.
+
+       01 CSV-RAPPORT-ENTRY     PIC X(150).
+
 
        WORKING-STORAGE SECTION.
-    
+
        01 REC-ASSU-STATUS      PIC X(2).
        01 REC-ASSU-STATUS1     PIC X(2).
        01 REC-ASSU-STATUS2     PIC X(2).
        01 TIMING               PIC 9(3) VALUE 1.
        01 TIMINGP1             PIC 9(2) VALUE 1.
        01 TIMINGP2             PIC 9(2) VALUE 1.
-       01 SOMMEEURO            PIC 9(10) VALUE 0.
+       01 SOMMEEURO            PIC S9(10) VALUE 0.
+
+       01 WS-CKPT-STATUS        PIC X(2).
+       01 WS-RESTART-STATUS     PIC X(2).
+       01 WS-ANOM-STATUS        PIC X(2).
+       01 WS-ANOM-COUNT         PIC 9(3) VALUE 0.
+       01 WS-CSV-STATUS         PIC X(2).
+       01 WS-CSV-LINE           PIC X(150).
+       01 WS-STAR-TALLY         PIC 9(3) VALUE 0.
+       01 WS-CURRENT-SOURCE     PIC X(15) VALUE SPACE.
+       01 WS-RAW-RECORD         PIC X(125) VALUE SPACE.
+       01 WS-CHECK-STATUS       PIC X(2) VALUE SPACE.
+       01 WS-RUN-DATE           PIC 9(8) VALUE 0.
+       01 WS-RUN-TIME           PIC 9(8) VALUE 0.
+       01 WS-RUN-HEADER-LINE    PIC X(60).
+       01 WS-CKPT-STAGE-SAVE    PIC X(5) VALUE 'NONE'.
+       01 WS-CKPT-TIMING-SAVE   PIC 9(3) VALUE 0.
+       01 WS-CKPT-ACTUAL-ASSU-SAVE   PIC 9(3) VALUE 0.
+       01 WS-CKPT-ACTUAL-PART1-SAVE  PIC 9(3) VALUE 0.
+       01 WS-CKPT-ACTUAL-PART2-SAVE  PIC 9(3) VALUE 0.
+       01 WS-FRESH-RUN          PIC X VALUE 'Y'.
+       01 WS-ASSU-DONE          PIC X VALUE 'N'.
+           88 ASSU-ALREADY-DONE      VALUE 'Y'.
+       01 WS-PART1-DONE         PIC X VALUE 'N'.
+           88 PART1-ALREADY-DONE     VALUE 'Y'.
+       01 WS-PART2-DONE         PIC X VALUE 'N'.
+           88 PART2-ALREADY-DONE     VALUE 'Y'.
+       01 WS-RESTART-EOF        PIC X VALUE 'N'.
+           88 RESTART-AT-END         VALUE 'Y'.
+       01 WS-RESTART-INIT       PIC X VALUE 'N'.
+       01 WS-SAVE-STAGE         PIC X(5) VALUE 'NONE'.
+       01 WS-SAVE-TIMING        PIC 9(3) VALUE 0.
+       01 WS-SAVE-FROM          PIC 9(3).
+       01 WS-SAVE-TO            PIC 9(3).
+       01 WS-SAVE-IDX           PIC 9(3).
+
+       01 WS-EXPECTED-ASSU      PIC 9(3) VALUE 28.
+       01 WS-EXPECTED-PART1     PIC 9(3) VALUE 36.
+       01 WS-EXPECTED-PART2     PIC 9(3) VALUE 36.
+       01 WS-ACTUAL-ASSU        PIC 9(3) VALUE 0.
+       01 WS-ACTUAL-PART1       PIC 9(3) VALUE 0.
+       01 WS-ACTUAL-PART2       PIC 9(3) VALUE 0.
+
+       01 WS-TABLE-CAPACITY     PIC 9(3) VALUE 101.
+       01 WS-PART1-UPPER        PIC 9(3) VALUE 0.
+       01 WS-OVERFLOW-COUNT     PIC 9(3) VALUE 0.
+       01 WS-PART2-EOF          PIC X VALUE 'N'.
+           88 PART2-AT-END          VALUE 'Y'.
+       01 WS-OVERFLOW-LINE      PIC X(60).
+       01 WS-COUNT-LINE         PIC X(60).
+       01 WS-SKIP-COUNT         PIC 9(3) VALUE 0.
+       01 WS-SKIP-LINE          PIC X(125).
+       01 WS-PRIX-DISPLAY       PIC -(9)9.
+       01 WS-SOMMEEURO-DISPLAY  PIC -(10)9.
+       01 WS-SUBT-DISPLAY       PIC -(10)9.
+
+       01 WS-COMPANY-COUNT      PIC 9(3) VALUE 0.
+       01 WS-COMPANY-IDX        PIC 9(3) VALUE 0.
+       01 WS-COMPANY-FOUND      PIC X VALUE 'N'.
+           88 COMPANY-WAS-FOUND     VALUE 'Y'.
+       01 WS-SUBTOTAL-LINE      PIC X(80).
+       01 COMPANY-TOTALS.
+           02 COMPANY-ENTRY OCCURS 101 TIMES.
+               03 WS-SUBT-ENTREPRISE  PIC A(41) VALUE SPACE.
+               03 WS-SUBT-AMOUNT      PIC S9(10) VALUE 0.
 
        01  DATATABLE.
            02 ASSURANCE  OCCURS 101 TIMES.
@@ -85,10 +214,24 @@
             03 FILLER        PIC X . 
             03 WS-TRENTE     PIC A(8) VALUE SPACE.    
             03 FILLER        PIC X . 
-            03 WS-PRIX       PIC 9(9)  VALUE 0.  
-            03 FILLER        PIC X . 
-            03 EUROS        PIC X(3) VALUE "E".     
-                               
+            03 WS-PRIX       PIC S9(9)  VALUE 0.
+            03 WS-PRIX-X     REDEFINES WS-PRIX PIC X(9).
+            03 FILLER        PIC X .
+            03 EUROS        PIC X(3) VALUE "E".
+
+       01 WS-CURRENCY-TABLE.
+           02 FILLER PIC X(3) VALUE "EUR".
+           02 FILLER PIC X(3) VALUE "USD".
+           02 FILLER PIC X(3) VALUE "GBP".
+           02 FILLER PIC X(3) VALUE "CHF".
+           02 FILLER PIC X(3) VALUE "JPY".
+       01 WS-CURRENCY-CODES REDEFINES WS-CURRENCY-TABLE.
+           02 WS-CURRENCY-CODE OCCURS 5 TIMES PIC X(3).
+       01 WS-CURRENCY-IDX       PIC 9(2) VALUE 0.
+       01 WS-CURRENCY-VALID     PIC X VALUE 'N'.
+           88 CURRENCY-IS-VALID     VALUE 'Y'.
+       01 WS-PRIX-MAGNITUDE     PIC 9(8).
+
        01 TETE      PIC X(125) VALUE
            "                                         RAPPORT ASSURANCE".
        01 RAPPORT-ASSURANCE.
@@ -100,22 +243,126 @@
            "                                             RAPPORT PART2".
 
 
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '35'
+               DISPLAY "NO CHECKPOINT FOUND - STARTING FULL BATCH RUN"
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-STAGE TO WS-CKPT-STAGE-SAVE
+                       MOVE CKPT-TIMING TO WS-CKPT-TIMING-SAVE
+                       MOVE CKPT-ACTUAL-ASSU TO
+                           WS-CKPT-ACTUAL-ASSU-SAVE
+                       MOVE CKPT-ACTUAL-PART1 TO
+                           WS-CKPT-ACTUAL-PART1-SAVE
+                       MOVE CKPT-ACTUAL-PART2 TO
+                           WS-CKPT-ACTUAL-PART2-SAVE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-CKPT-STAGE-SAVE NOT = 'NONE'
+               MOVE 'N' TO WS-FRESH-RUN
+               DISPLAY "CHECKPOINT FOUND - LAST FILE CLOSED CLEAN WAS "
+                   WS-CKPT-STAGE-SAVE " AT TIMING " WS-CKPT-TIMING-SAVE
+               EVALUATE WS-CKPT-STAGE-SAVE
+                   WHEN 'ASSU'
+                       MOVE 'Y' TO WS-ASSU-DONE
+                   WHEN 'PART1'
+                       MOVE 'Y' TO WS-ASSU-DONE
+                       MOVE 'Y' TO WS-PART1-DONE
+                   WHEN 'PART2'
+                       MOVE 'Y' TO WS-ASSU-DONE
+                       MOVE 'Y' TO WS-PART1-DONE
+                       MOVE 'Y' TO WS-PART2-DONE
+               END-EVALUATE
+
+               OPEN INPUT RESTART-FILE
+               IF WS-RESTART-STATUS = '35'
+                   DISPLAY "WARNING: RESTART DATA FILE MISSING - "
+                   DISPLAY "REPROCESSING FROM SCRATCH"
+                   MOVE 'NONE' TO WS-CKPT-STAGE-SAVE
+                   MOVE 'N' TO WS-ASSU-DONE
+                   MOVE 'N' TO WS-PART1-DONE
+                   MOVE 'N' TO WS-PART2-DONE
+                   MOVE 'Y' TO WS-FRESH-RUN
+               ELSE
+                   MOVE 'N' TO WS-RESTART-EOF
+                   PERFORM UNTIL RESTART-AT-END
+                       READ RESTART-FILE
+                           AT END
+                               MOVE 'Y' TO WS-RESTART-EOF
+                           NOT AT END
+                               MOVE CKPT-ENTRY-DATA TO
+                                   ASSURANCE(CKPT-ENTRY-NUM)
+                       END-READ
+                   END-PERFORM
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF.
+
+           IF WS-FRESH-RUN = 'Y'
+               OPEN OUTPUT ANOMALIES
+               MOVE SPACE TO ANOMALY-RECORD
+               STRING "SOURCE" DELIMITED BY SIZE
+                   " TIMING ID       CONTRAT" DELIMITED BY SIZE
+                   INTO ANOMALY-RECORD
+               WRITE ANOMALY-RECORD
+               IF WS-ANOM-STATUS NOT = '00'
+                   DISPLAY "ABEND: ANOMALIES WRITE ERROR STATUS="
+                       WS-ANOM-STATUS
+                   STOP RUN
+               END-IF
+           ELSE
+               OPEN EXTEND ANOMALIES
+           END-IF.
 
-           OPEN INPUT REC-ASSU.
-           SET TIMING TO 1.
-            PERFORM UNTIL TIMING = 29
-               READ REC-ASSU           
+           IF ASSU-ALREADY-DONE
+               DISPLAY "SKIPPING REC-ASSU - CHECKPOINT SHOWS IT CLOSED"
+                   " CLEAN LAST RUN"
+               MOVE WS-CKPT-ACTUAL-ASSU-SAVE TO WS-ACTUAL-ASSU
+               MOVE WS-CKPT-STAGE-SAVE TO WS-SAVE-STAGE
+               MOVE WS-CKPT-TIMING-SAVE TO WS-SAVE-TIMING
+           ELSE
+           MOVE "REC-ASSU" TO WS-CURRENT-SOURCE
+           OPEN INPUT REC-ASSU
+           SET TIMING TO 1
+            PERFORM UNTIL TIMING > WS-EXPECTED-ASSU
+               READ REC-ASSU
+                   AT END
+                       EXIT PERFORM
                    NOT AT END
+                       MOVE REC-ASSU-STATUS TO WS-CHECK-STATUS
+                       PERFORM CHECK-READ-STATUS
                        MOVE FIELD-REC-ASSU TO ASSURANCE(TIMING)
-                       INSPECT ASSURANCE(TIMING) 
+                       MOVE FIELD-REC-ASSU TO WS-RAW-RECORD
+                       MOVE 0 TO WS-STAR-TALLY
+                       INSPECT ASSURANCE(TIMING)
+                           TALLYING WS-STAR-TALLY FOR ALL '*'
+                       INSPECT ASSURANCE(TIMING)
                        REPLACING all '*' by '|'
+                       IF WS-STAR-TALLY > 0
+                           PERFORM LOG-CLEANUP-ANOMALY
+                       END-IF
                        DISPLAY FILE-REC-ASSU
+                       ADD 1 TO WS-ACTUAL-ASSU
                        ADD 1 TO TIMING
-               END-READ  
-           END-PERFORM.
-           CLOSE REC-ASSU.
-  
+               END-READ
+           END-PERFORM
+           CLOSE REC-ASSU
+
+           MOVE 'ASSU' TO WS-SAVE-STAGE
+           COMPUTE WS-SAVE-TIMING = TIMING - 1
+           MOVE 1 TO WS-SAVE-FROM
+           MOVE WS-SAVE-TIMING TO WS-SAVE-TO
+           PERFORM SAVE-CHECKPOINT
+           PERFORM APPEND-RESTART-ENTRIES
+           END-IF.
+
            DISPLAY SPACE.
            DISPLAY SPACE.                      
            DISPLAY "**************************************************".
@@ -146,42 +393,182 @@
            DISPLAY SPACE.
            DISPLAY "STATUS CODE =" REC-ASSU-STATUS.
 
-           OPEN INPUT REC-ASSUPART1.
-           SET TIMING TO 30.  
-           PERFORM UNTIL TIMING = 66
-               READ REC-ASSUPART1 
+           IF PART1-ALREADY-DONE
+               DISPLAY "SKIPPING REC-ASSUPART1 - CHECKPOINT SHOWS IT "
+                   "CLOSED CLEAN LAST RUN"
+               MOVE WS-CKPT-ACTUAL-PART1-SAVE TO WS-ACTUAL-PART1
+               MOVE WS-CKPT-STAGE-SAVE TO WS-SAVE-STAGE
+               MOVE WS-CKPT-TIMING-SAVE TO WS-SAVE-TIMING
+           ELSE
+           MOVE "REC-ASSUPART1" TO WS-CURRENT-SOURCE
+           OPEN INPUT REC-ASSUPART1
+           SET TIMING TO 30
+           COMPUTE WS-PART1-UPPER = 29 + WS-EXPECTED-PART1
+           PERFORM UNTIL TIMING > WS-PART1-UPPER
+               READ REC-ASSUPART1
                    AT END
-                       EXIT PERFORM                         
+                       EXIT PERFORM
                    NOT AT END
+                       MOVE REC-ASSU-STATUS1 TO WS-CHECK-STATUS
+                       PERFORM CHECK-READ-STATUS
                        MOVE FIELD-REC-ASSUPART1 TO ASSURANCE(TIMING)
-                       INSPECT ASSURANCE(TIMING) 
+                       MOVE FIELD-REC-ASSUPART1 TO WS-RAW-RECORD
+                       MOVE 0 TO WS-STAR-TALLY
+                       INSPECT ASSURANCE(TIMING)
+                           TALLYING WS-STAR-TALLY FOR ALL '*'
+                       INSPECT ASSURANCE(TIMING)
                        REPLACING all '*' by '|'
+                       IF WS-STAR-TALLY > 0
+                           PERFORM LOG-CLEANUP-ANOMALY
+                       END-IF
                        DISPLAY  TIMING
+                       ADD 1 TO WS-ACTUAL-PART1
                        ADD 1 TO TIMING
-               END-READ  
-           END-PERFORM.
-           CLOSE REC-ASSUPART1.
+               END-READ
+           END-PERFORM
+           CLOSE REC-ASSUPART1
 
-           OPEN INPUT REC-ASSUPART2.
-           SET TIMING TO 66.           
-           PERFORM UNTIL TIMING = 102
+           MOVE 'PART1' TO WS-SAVE-STAGE
+           COMPUTE WS-SAVE-TIMING = TIMING - 1
+           MOVE 30 TO WS-SAVE-FROM
+           MOVE WS-SAVE-TIMING TO WS-SAVE-TO
+           PERFORM SAVE-CHECKPOINT
+           PERFORM APPEND-RESTART-ENTRIES
+           END-IF.
+
+           IF PART2-ALREADY-DONE
+               DISPLAY "SKIPPING REC-ASSUPART2 - CHECKPOINT SHOWS IT "
+                   "CLOSED CLEAN LAST RUN"
+               MOVE WS-CKPT-ACTUAL-PART2-SAVE TO WS-ACTUAL-PART2
+               MOVE WS-CKPT-STAGE-SAVE TO WS-SAVE-STAGE
+               MOVE WS-CKPT-TIMING-SAVE TO WS-SAVE-TIMING
+           ELSE
+           MOVE "REC-ASSUPART2" TO WS-CURRENT-SOURCE
+           OPEN INPUT REC-ASSUPART2
+           SET TIMING TO 66
+           PERFORM UNTIL TIMING > WS-TABLE-CAPACITY
                READ REC-ASSUPART2
                   AT END
-                       EXIT PERFORM           
+                       MOVE 'Y' TO WS-PART2-EOF
                    NOT AT END
+                       MOVE REC-ASSU-STATUS2 TO WS-CHECK-STATUS
+                       PERFORM CHECK-READ-STATUS
                        MOVE FIELD-REC-ASSUPART2 TO ASSURANCE(TIMING)
-                       INSPECT ASSURANCE(TIMING) 
+                       MOVE FIELD-REC-ASSUPART2 TO WS-RAW-RECORD
+                       MOVE 0 TO WS-STAR-TALLY
+                       INSPECT ASSURANCE(TIMING)
+                           TALLYING WS-STAR-TALLY FOR ALL '*'
+                       INSPECT ASSURANCE(TIMING)
                        REPLACING all '*' by '|'
+                       IF WS-STAR-TALLY > 0
+                           PERFORM LOG-CLEANUP-ANOMALY
+                       END-IF
                        DISPLAY  TIMING
+                       ADD 1 TO WS-ACTUAL-PART2
                        ADD 1 TO TIMING
-               END-READ  
-           END-PERFORM.
-           CLOSE REC-ASSUPART2.
-           
-           OPEN OUTPUT RAPPORT.
-           CLOSE RAPPORT.
+               END-READ
+               IF PART2-AT-END
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT PART2-AT-END
+               PERFORM UNTIL PART2-AT-END
+                   READ REC-ASSUPART2
+                       AT END
+                           MOVE 'Y' TO WS-PART2-EOF
+                       NOT AT END
+                           MOVE REC-ASSU-STATUS2 TO WS-CHECK-STATUS
+                           PERFORM CHECK-READ-STATUS
+                           ADD 1 TO WS-OVERFLOW-COUNT
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           CLOSE REC-ASSUPART2
+
+           MOVE 'PART2' TO WS-SAVE-STAGE
+           COMPUTE WS-SAVE-TIMING = TIMING - 1
+           MOVE 66 TO WS-SAVE-FROM
+           MOVE WS-SAVE-TIMING TO WS-SAVE-TO
+           PERFORM SAVE-CHECKPOINT
+           PERFORM APPEND-RESTART-ENTRIES
+           END-IF.
+
+           OPEN INPUT RAPPORT.
+           IF REC-ASSU-STATUS = '35'
+               OPEN OUTPUT RAPPORT
+               CLOSE RAPPORT
+           ELSE
+               CLOSE RAPPORT
+           END-IF.
            OPEN EXTEND RAPPORT.
 
+           OPEN OUTPUT CSV-RAPPORT.
+           MOVE SPACE TO CSV-RAPPORT-ENTRY.
+           STRING "WS-ID,WS-CONTRAT,WS-IRP,WS-ENTREPRISE,WS-ETAT,"
+               "WS-DATA,WS-TRENTE,WS-PRIX,EUROS"
+               DELIMITED BY SIZE INTO CSV-RAPPORT-ENTRY
+           WRITE CSV-RAPPORT-ENTRY.
+           IF WS-CSV-STATUS NOT = '00'
+               DISPLAY "ABEND: CSV-RAPPORT WRITE ERROR STATUS="
+                   WS-CSV-STATUS
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE ALL '=' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+           MOVE SPACE TO WS-RUN-HEADER-LINE.
+           STRING "RUN DU " WS-RUN-DATE " A " WS-RUN-TIME
+               DELIMITED BY SIZE INTO WS-RUN-HEADER-LINE
+           MOVE WS-RUN-HEADER-LINE TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+           MOVE ALL '=' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+
+           MOVE ALL '_' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+           MOVE "RECONCILIATION DES COMPTEURS (ATTENDU / REEL)" TO
+               RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE ALL '-' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+
+           MOVE SPACE TO WS-COUNT-LINE
+           STRING "REC-ASSU        ATTENDU=" WS-EXPECTED-ASSU
+               " REEL=" WS-ACTUAL-ASSU
+               DELIMITED BY SIZE INTO WS-COUNT-LINE
+           MOVE WS-COUNT-LINE TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+           MOVE SPACE TO WS-COUNT-LINE
+           STRING "REC-ASSUPART1   ATTENDU=" WS-EXPECTED-PART1
+               " REEL=" WS-ACTUAL-PART1
+               DELIMITED BY SIZE INTO WS-COUNT-LINE
+           MOVE WS-COUNT-LINE TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+           MOVE SPACE TO WS-COUNT-LINE
+           STRING "REC-ASSUPART2   ATTENDU=" WS-EXPECTED-PART2
+               " REEL=" WS-ACTUAL-PART2
+               DELIMITED BY SIZE INTO WS-COUNT-LINE
+           MOVE WS-COUNT-LINE TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+           IF WS-OVERFLOW-COUNT > 0
+               MOVE SPACE TO WS-OVERFLOW-LINE
+               STRING "CAPACITY EXCEEDED, " WS-OVERFLOW-COUNT
+                   " RECORDS NOT LOADED"
+                   DELIMITED BY SIZE INTO WS-OVERFLOW-LINE
+               MOVE WS-OVERFLOW-LINE TO RAPPORT-ENTRY
+               WRITE RAPPORT-ENTRY
+           END-IF.
+
+           MOVE ALL '-' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+
              MOVE ASSURANCE(3) TO CORP(1).
              MOVE ASSURANCE(7) TO CORP(2).
              MOVE ALL '_' TO RAPPORT-ENTRY.
@@ -235,18 +622,219 @@
            MOVE ALL '-' TO RAPPORT-ENTRY.
            WRITE RAPPORT-ENTRY. 
 
+           MOVE ALL '_' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+           MOVE SPACE TO RAPPORT-ENTRY.
+           STRING "LIGNES EXCLUES DE LA SOMME (DEVISE NON-EUR/INVALIDE"
+               " OU PRIX INVALIDE)"
+               DELIMITED BY SIZE INTO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE ALL '-' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+
+           MOVE 0 TO WS-SKIP-COUNT
            SET TIMING TO 1
-           PERFORM UNTIL TIMING =30
-           ADD WS-PRIX(TIMING) TO SOMMEEURO
+           PERFORM UNTIL TIMING > 101
+               PERFORM NORMALIZE-PRIX-SIGN
+               PERFORM VALIDATE-CURRENCY
+               IF CURRENCY-IS-VALID
+                   AND EUROS(TIMING) = "EUR"
+                   AND WS-PRIX(TIMING) IS NUMERIC
+                   ADD WS-PRIX(TIMING) TO SOMMEEURO
+                   PERFORM ACCUMULATE-COMPANY-SUBTOTAL
+               ELSE
+                   ADD 1 TO WS-SKIP-COUNT
+                   MOVE WS-PRIX(TIMING) TO WS-PRIX-DISPLAY
+                   MOVE SPACE TO WS-SKIP-LINE
+                   STRING "  ROW=" TIMING " ID=" WS-ID(TIMING)
+                       " EUROS=" EUROS(TIMING) " PRIX=" WS-PRIX-DISPLAY
+                       DELIMITED BY SIZE INTO WS-SKIP-LINE
+                   MOVE WS-SKIP-LINE TO RAPPORT-ENTRY
+                   WRITE RAPPORT-ENTRY
+               END-IF
            ADD 1 TO TIMING
            END-PERFORM.
 
-           MOVE "Somme des montants :" TO RAPPORT-ENTRY
+           IF WS-SKIP-COUNT = 0
+               MOVE "  AUCUNE LIGNE EXCLUE" TO RAPPORT-ENTRY
+               WRITE RAPPORT-ENTRY
+           END-IF.
+
+           MOVE ALL '-' TO RAPPORT-ENTRY.
            WRITE RAPPORT-ENTRY.
-           MOVE SOMMEEURO TO RAPPORT-ENTRY
-           WRITE RAPPORT-ENTRY. 
+
+           MOVE "Somme des montants (101 lignes) :" TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE SOMMEEURO TO WS-SOMMEEURO-DISPLAY
+           MOVE WS-SOMMEEURO-DISPLAY TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+           MOVE ALL '_' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+           MOVE "SOUS-TOTAUX PAR ENTREPRISE" TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE ALL '-' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+
+           SET WS-COMPANY-IDX TO 1
+           PERFORM UNTIL WS-COMPANY-IDX > WS-COMPANY-COUNT
+               MOVE WS-SUBT-AMOUNT(WS-COMPANY-IDX) TO WS-SUBT-DISPLAY
+               MOVE SPACE TO WS-SUBTOTAL-LINE
+               STRING WS-SUBT-ENTREPRISE(WS-COMPANY-IDX)
+                   " : " WS-SUBT-DISPLAY
+                   DELIMITED BY SIZE INTO WS-SUBTOTAL-LINE
+               MOVE WS-SUBTOTAL-LINE TO RAPPORT-ENTRY
+               WRITE RAPPORT-ENTRY
+               ADD 1 TO WS-COMPANY-IDX
+           END-PERFORM.
+
+           MOVE ALL '-' TO RAPPORT-ENTRY.
+           WRITE RAPPORT-ENTRY.
+
+           SET TIMING TO 1
+           PERFORM UNTIL TIMING > 101
+               MOVE WS-PRIX(TIMING) TO WS-PRIX-DISPLAY
+               MOVE SPACE TO WS-CSV-LINE
+               STRING WS-ID(TIMING) "," WS-CONTRAT(TIMING) ","
+                   WS-IRP(TIMING) "," WS-ENTREPRISE(TIMING) ","
+                   WS-ETAT(TIMING) "," WS-DATA(TIMING) ","
+                   WS-TRENTE(TIMING) "," WS-PRIX-DISPLAY ","
+                   EUROS(TIMING)
+                   DELIMITED BY SIZE INTO WS-CSV-LINE
+               MOVE WS-CSV-LINE TO CSV-RAPPORT-ENTRY
+               WRITE CSV-RAPPORT-ENTRY
+               IF WS-CSV-STATUS NOT = '00'
+                   DISPLAY "ABEND: CSV-RAPPORT WRITE ERROR STATUS="
+                       WS-CSV-STATUS
+                   STOP RUN
+               END-IF
+               ADD 1 TO TIMING
+           END-PERFORM.
 
            CLOSE  RAPPORT.
+           CLOSE  ANOMALIES.
+           CLOSE  CSV-RAPPORT.
+
+           MOVE 'NONE' TO WS-SAVE-STAGE
+           MOVE 0 TO WS-SAVE-TIMING
+           PERFORM SAVE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
 
            STOP RUN.
 
+       CHECK-READ-STATUS.
+           IF WS-CHECK-STATUS NOT = '00' AND WS-CHECK-STATUS NOT = '10'
+               DISPLAY "ABEND: " WS-CURRENT-SOURCE
+                   " READ ERROR STATUS=" WS-CHECK-STATUS
+                   " AT TIMING=" TIMING
+               PERFORM SAVE-CHECKPOINT
+               STOP RUN
+           END-IF.
+
+       NORMALIZE-PRIX-SIGN.
+           IF WS-PRIX-X(TIMING)(1:1) = '-'
+               MOVE WS-PRIX-X(TIMING)(2:8) TO WS-PRIX-MAGNITUDE
+               IF WS-PRIX-MAGNITUDE IS NUMERIC
+                   COMPUTE WS-PRIX(TIMING) = 0 - WS-PRIX-MAGNITUDE
+               END-IF
+           ELSE
+               IF WS-PRIX-X(TIMING)(9:1) = '-'
+                   MOVE WS-PRIX-X(TIMING)(1:8) TO WS-PRIX-MAGNITUDE
+                   IF WS-PRIX-MAGNITUDE IS NUMERIC
+                       COMPUTE WS-PRIX(TIMING) = 0 - WS-PRIX-MAGNITUDE
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-CURRENCY.
+           MOVE 'N' TO WS-CURRENCY-VALID
+           SET WS-CURRENCY-IDX TO 1
+           PERFORM UNTIL WS-CURRENCY-IDX > 5
+               IF EUROS(TIMING) = WS-CURRENCY-CODE(WS-CURRENCY-IDX)
+                   MOVE 'Y' TO WS-CURRENCY-VALID
+                   SET WS-CURRENCY-IDX TO 5
+               END-IF
+               ADD 1 TO WS-CURRENCY-IDX
+           END-PERFORM.
+
+       LOG-CLEANUP-ANOMALY.
+           ADD 1 TO WS-ANOM-COUNT
+           MOVE SPACE TO ANOMALY-RECORD
+           MOVE WS-CURRENT-SOURCE TO ANOM-SOURCE
+           MOVE TIMING TO ANOM-TIMING
+           MOVE WS-RAW-RECORD(1:8) TO ANOM-ID
+           MOVE WS-RAW-RECORD(10:14) TO ANOM-CONTRAT
+           WRITE ANOMALY-RECORD.
+           IF WS-ANOM-STATUS NOT = '00'
+               DISPLAY "ABEND: ANOMALIES WRITE ERROR STATUS="
+                   WS-ANOM-STATUS
+               STOP RUN
+           END-IF.
+
+       ACCUMULATE-COMPANY-SUBTOTAL.
+           IF WS-ENTREPRISE(TIMING) = SPACE
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE 'N' TO WS-COMPANY-FOUND
+           SET WS-COMPANY-IDX TO 1
+           PERFORM UNTIL WS-COMPANY-IDX > WS-COMPANY-COUNT
+               IF WS-SUBT-ENTREPRISE(WS-COMPANY-IDX)
+                   = WS-ENTREPRISE(TIMING)
+                   ADD WS-PRIX(TIMING) TO WS-SUBT-AMOUNT(WS-COMPANY-IDX)
+                   MOVE 'Y' TO WS-COMPANY-FOUND
+                   SET WS-COMPANY-IDX TO WS-COMPANY-COUNT
+               END-IF
+               ADD 1 TO WS-COMPANY-IDX
+           END-PERFORM.
+           IF NOT COMPANY-WAS-FOUND
+               AND WS-COMPANY-COUNT < 101
+               ADD 1 TO WS-COMPANY-COUNT
+               MOVE WS-ENTREPRISE(TIMING) TO
+                   WS-SUBT-ENTREPRISE(WS-COMPANY-COUNT)
+               MOVE WS-PRIX(TIMING) TO
+                   WS-SUBT-AMOUNT(WS-COMPANY-COUNT)
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACE TO CHECKPOINT-RECORD.
+           MOVE WS-SAVE-STAGE TO CKPT-STAGE.
+           MOVE WS-SAVE-TIMING TO CKPT-TIMING.
+           MOVE WS-ACTUAL-ASSU TO CKPT-ACTUAL-ASSU.
+           MOVE WS-ACTUAL-PART1 TO CKPT-ACTUAL-PART1.
+           MOVE WS-ACTUAL-PART2 TO CKPT-ACTUAL-PART2.
+           WRITE CHECKPOINT-RECORD.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ABEND: CHECKPOINT-FILE WRITE ERROR STATUS="
+                   WS-CKPT-STATUS
+               STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       APPEND-RESTART-ENTRIES.
+           IF WS-RESTART-INIT = 'N'
+               IF WS-FRESH-RUN = 'Y'
+                   OPEN OUTPUT RESTART-FILE
+               ELSE
+                   OPEN EXTEND RESTART-FILE
+               END-IF
+               MOVE 'Y' TO WS-RESTART-INIT
+           ELSE
+               OPEN EXTEND RESTART-FILE
+           END-IF.
+           MOVE WS-SAVE-FROM TO WS-SAVE-IDX.
+           PERFORM UNTIL WS-SAVE-IDX > WS-SAVE-TO
+               MOVE SPACE TO RESTART-RECORD
+               MOVE WS-SAVE-IDX TO CKPT-ENTRY-NUM
+               MOVE ASSURANCE(WS-SAVE-IDX) TO CKPT-ENTRY-DATA
+               WRITE RESTART-RECORD
+               IF WS-RESTART-STATUS NOT = '00'
+                   DISPLAY "ABEND: RESTART-FILE WRITE ERROR STATUS="
+                       WS-RESTART-STATUS
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-SAVE-IDX
+           END-PERFORM.
+           CLOSE RESTART-FILE.
+
