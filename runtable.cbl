@@ -1,45 +1,73 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REP-MASTER ASSIGN TO 'japon-reps.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-REP-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD REP-MASTER
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F.
+
+       01 REP-MASTER-RECORD.
+           02 IN-WS-ID          PIC A(4).
+           02 IN-WS-LASTNAME    PIC X(11).
+           02 IN-WS-FIRSTNAME   PIC X(11).
+           02 IN-WS-NUMBER      PIC A(4).
+
        WORKING-STORAGE SECTION.
-       
-       01  DATAINFO.
-           03 FILLER   PIC X(30) VALUE "0001HOKKAI     TARO       0400".
-           03 FILLER   PIC X(30) VALUE "0002AOMORI     JIRO       0350".
-           03 FILLER   PIC X(30) VALUE "0003AKITA      SABURO     0300".
-           03 FILLER   PIC X(30) VALUE "0004IWATE      SHIRO      0900".
-           03 FILLER   PIC X(30) VALUE "0005MIYAGI     GORO       0200".
-           03 FILLER   PIC X(30) VALUE "0006FUKUSHIMA  RIKURO     0150".
-           03 FILLER   PIC X(30) VALUE "0007TOCHIGI    SHICHIRO   0100".
-           03 FILLER   PIC X(30) VALUE "0008IBARAKI    HACHIRO    1050".
-           03 FILLER   PIC X(30) VALUE "0009GUMMA      KURO       0200".
-           03 FILLER   PIC X(30) VALUE "0010SAITAMA    JURO       0350".
-       01  DATATABLE REDEFINES DATAINFO.
+
+       01 WS-REP-STATUS          PIC X(2).
+
+       01  DATATABLE.
            02 JAPON          OCCURS 10 TIMES.
             03 WS-ID          PIC A(4)  VALUE SPACE.
             03 WS-LASTNAME    PIC X(11) VALUE SPACE.
             03 WS-FIRSTNAME   PIC X(11) VALUE SPACE.
             03 WS-NUMBER      PIC A(4)  VALUE SPACE.
        01  WS-INDEX           PIC 9(2)  VALUE 0.
+       01  WS-LOADED-COUNT    PIC 9(2)  VALUE 0.
 
        PROCEDURE DIVISION.
-       
-           DISPLAY "------------------------------------".
-           DISPLAY "|" WS-ID(2) "|" 
-           SPACE WS-LASTNAME(2) "|" 
-           SPACE WS-FIRSTNAME(2) "|" 
-           WS-NUMBER (2) "|".
-           DISPLAY "------------------------------------".
-           DISPLAY "|" WS-ID(5) "|" 
-           SPACE WS-LASTNAME(5) "|" 
-           SPACE WS-FIRSTNAME(5) "|" 
-           WS-NUMBER (5) "|".
-           DISPLAY "------------------------------------".
-           DISPLAY  "|"WS-ID(10) "|" 
-           SPACE WS-LASTNAME(10) "|" 
-           SPACE WS-FIRSTNAME(10) "|" 
-           WS-NUMBER (10) "|".
+
+           OPEN INPUT REP-MASTER.
+           IF WS-REP-STATUS = '35'
+               DISPLAY "WARNING: japon-reps.dat NOT FOUND - "
+                   "TABLE LEFT EMPTY"
+           ELSE
+               MOVE 1 TO WS-INDEX
+               PERFORM UNTIL WS-INDEX > 10
+                   READ REP-MASTER
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE IN-WS-ID TO WS-ID(WS-INDEX)
+                           MOVE IN-WS-LASTNAME TO WS-LASTNAME(WS-INDEX)
+                           MOVE IN-WS-FIRSTNAME TO
+                               WS-FIRSTNAME(WS-INDEX)
+                           MOVE IN-WS-NUMBER TO WS-NUMBER(WS-INDEX)
+                           ADD 1 TO WS-INDEX
+                           ADD 1 TO WS-LOADED-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE REP-MASTER
+           END-IF.
+
+           MOVE 1 TO WS-INDEX.
+           PERFORM UNTIL WS-INDEX > WS-LOADED-COUNT
+               DISPLAY "------------------------------------"
+               DISPLAY "|" WS-ID(WS-INDEX) "|"
+               SPACE WS-LASTNAME(WS-INDEX) "|"
+               SPACE WS-FIRSTNAME(WS-INDEX) "|"
+               WS-NUMBER (WS-INDEX) "|"
+               ADD 1 TO WS-INDEX
+           END-PERFORM.
            DISPLAY "------------------------------------".
 
 
